@@ -0,0 +1,15 @@
+      **************************************************************************
+      *    ENTRYREC  --  RECORD LAYOUT FOR THE ENTRY-MASTER FILE.
+      *    SHARED BY THE TEST1 ONLINE PROGRAM AND THE END-OF-DAY / INTERFACE
+      *    BATCH PROGRAMS THAT READ ENTRY-MASTER.  EM-KEY IS THE CUSTOMER
+      *    CODE, EM-ENTRY2 THE TRANSACTION AMOUNT AND EM-ENTRY3 THE
+      *    TRANSACTION DATE (YYYYMMDD).
+      **************************************************************************
+       01  ENTRY-RECORD.
+           03  EM-KEY                  PIC  X(10).
+           03  EM-ENTRY2               PIC  S9(07)V99.
+           03  EM-ENTRY3               PIC  9(08).
+           03  EM-LAST-WINDOW          PIC  X(10).
+           03  EM-LAST-UPDATE-DATE     PIC  9(08).
+           03  EM-LAST-UPDATE-TIME     PIC  9(08).
+           03  EM-VERSION              PIC  9(08).
