@@ -0,0 +1,11 @@
+      **************************************************************************
+      *    RESTARTREC  --  CHECKPOINT/RESTART RECORD FOR THE END-OF-DAY
+      *    EXTRACT JOB (EODRPT).  HOLDS THE LAST ENTRY-MASTER KEY WRITTEN
+      *    TO THE REPORT PLUS THE RUNNING RECORD COUNT AND CONTROL TOTAL
+      *    AS OF THAT CHECKPOINT.  RS-LAST-KEY = SPACES MEANS NO RESTART
+      *    IS IN PROGRESS.
+      **************************************************************************
+       01  RESTART-RECORD.
+           03  RS-LAST-KEY             PIC  X(10).
+           03  RS-RECORD-COUNT         PIC  9(07).
+           03  RS-CONTROL-TOTAL        PIC S9(11)V99.
