@@ -0,0 +1,16 @@
+      **************************************************************************
+      *    AUDITREC  --  RECORD LAYOUT FOR THE TEST1 WINDOW/FIELD AUDIT LOG.
+      *    ONE RECORD IS WRITTEN FOR EVERY WINDOW TRANSITION OR FIELD UPDATE.
+      **************************************************************************
+       01  AUDIT-RECORD.
+           03  AU-LOG-DATE             PIC  9(08).
+           03  AU-LOG-TIME             PIC  9(08).
+           03  AU-WINDOW               PIC  X(10).
+           03  AU-EVENT                PIC  X(10).
+           03  AU-WIDGET               PIC  X(10).
+           03  AU-BEFORE-ENTRY1        PIC  X(10).
+           03  AU-BEFORE-ENTRY2        PIC  S9(07)V99.
+           03  AU-BEFORE-ENTRY3        PIC  9(08).
+           03  AU-AFTER-ENTRY1         PIC  X(10).
+           03  AU-AFTER-ENTRY2         PIC  S9(07)V99.
+           03  AU-AFTER-ENTRY3         PIC  9(08).
