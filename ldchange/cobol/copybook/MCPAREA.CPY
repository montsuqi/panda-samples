@@ -0,0 +1,14 @@
+      **************************************************************************
+      *    MCPAREA  --  MONTSUQI CONTROL PROTOCOL AREA
+      *    PASSED TO EVERY BUSINESS-LOGIC PROGRAM AS THE LINK TO THE
+      *    MONTSUQI CLIENT/SERVER RUNTIME (MONFUNC).
+      **************************************************************************
+       01  MCPAREA.
+           03  MCP-FUNC                PIC  X(10).
+           03  MCP-STATUS              PIC  X(10).
+           03  MCP-WINDOW              PIC  X(10).
+           03  MCP-WIDGET              PIC  X(10).
+           03  MCP-EVENT               PIC  X(10).
+           03  MCP-PUTTYPE             PIC  X(10).
+           03  MCP-USER-ID             PIC  X(10).
+           03  MCP-MESSAGE             PIC  X(80).
