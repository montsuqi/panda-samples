@@ -0,0 +1,9 @@
+      **************************************************************************
+      *    INTFCTLREC  --  CONTROL RECORD FOR THE NIGHTLY INTERFACE EXTRACT
+      *    JOB (INTFEXT).  CARRIES THE DATE/TIME OF THE LAST SUCCESSFUL RUN
+      *    SO THE NEXT RUN CAN SELECT ONLY ENTRY-MASTER RECORDS UPDATED
+      *    SINCE THEN.  ZEROS MEAN "NO PRIOR RUN" -- EXTRACT EVERYTHING.
+      **************************************************************************
+       01  INTF-CONTROL-RECORD.
+           03  IC-LAST-RUN-DATE        PIC  9(08).
+           03  IC-LAST-RUN-TIME        PIC  9(08).
