@@ -0,0 +1,6 @@
+      **************************************************************************
+      *    LINKAREA  --  FORWARD-CARRIED WORK FIELD FOR THE FIRST DATA-ENTRY
+      *    ITEM ON THE TEST1/TEST2/TEST3 WINDOW FLOW.
+      **************************************************************************
+       01  LINKAREA.
+           03  LINKAREA-ENTRY1         PIC  X(10).
