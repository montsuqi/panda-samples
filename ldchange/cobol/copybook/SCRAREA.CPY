@@ -0,0 +1,36 @@
+      **************************************************************************
+      *    SCRAREA  --  SCREEN DATA AREAS FOR THE TEST1/TEST2/TEST3 WINDOWS.
+      *    ENTRY1 IS THE CUSTOMER CODE (AND THE ENTRY-MASTER KEY), ENTRY2 IS
+      *    THE TRANSACTION AMOUNT AND ENTRY3 IS THE TRANSACTION DATE
+      *    (YYYYMMDD).  SCR-T1-VERSION IS A HIDDEN FIELD THAT ROUND-TRIPS
+      *    THE ENTRY-MASTER VERSION SEEN AT LOAD TIME SO 800-SAVE-ENTRY CAN
+      *    DETECT A CONCURRENT UPDATE BY ANOTHER TERMINAL.  SCR-T1-MODE IS A
+      *    HIDDEN FIELD THAT REMEMBERS WHETHER TEST1 WAS OPENED FOR UPDATE
+      *    (PUTG) OR FOR READ-ONLY INQUIRY (INQY), AND SCR-T1-CONFIRM-DEL
+      *    REMEMBERS WHETHER A FIRST DELETE CLICK IS AWAITING CONFIRMATION.
+      *    SCR-T1-ORIG-KEY IS A HIDDEN FIELD THAT REMEMBERS THE ENTRY-MASTER
+      *    KEY AS LOADED (SPACES IF THE RECORD IS BRAND NEW) SO 800-SAVE-
+      *    ENTRY CAN TELL A RETYPED CUSTOMER CODE FROM AN INTENTIONAL SAVE
+      *    OF THE SAME RECORD.
+      **************************************************************************
+       01  SCRAREA.
+           03  TEST1.
+               05  ENTRY1              PIC  X(10).
+               05  ENTRY2              PIC  S9(07)V99.
+               05  ENTRY3              PIC  9(08).
+               05  SCR-T1-VERSION      PIC  9(08).
+               05  SCR-T1-MODE         PIC  X(01).
+                   88  SCR-T1-INQUIRY-MODE         VALUE 'I'.
+                   88  SCR-T1-UPDATE-MODE          VALUE 'U'.
+               05  SCR-T1-CONFIRM-DEL  PIC  X(01).
+                   88  SCR-T1-DEL-PENDING          VALUE 'Y'.
+               05  SCR-T1-ORIG-KEY     PIC  X(10).
+           03  TEST2.
+               05  ENTRY1              PIC  X(10).
+               05  ENTRY2              PIC  S9(07)V99.
+               05  ENTRY3              PIC  9(08).
+           03  TEST3.
+               05  ENTRY1              PIC  X(10).
+               05  ENTRY2              PIC  S9(07)V99.
+               05  ENTRY3              PIC  9(08).
+           03  SCR-ERROR-MSG           PIC  X(60).
