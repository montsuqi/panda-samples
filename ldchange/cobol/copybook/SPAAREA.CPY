@@ -0,0 +1,7 @@
+      **************************************************************************
+      *    SPAAREA  --  FORWARD-CARRIED WORK FIELDS FOR THE TRANSACTION
+      *    AMOUNT AND TRANSACTION DATE ON THE TEST1/TEST2/TEST3 WINDOW FLOW.
+      **************************************************************************
+       01  SPAAREA.
+           03  SPAAREA-ENTRY2          PIC  S9(07)V99.
+           03  SPAAREA-ENTRY3          PIC  9(08).
