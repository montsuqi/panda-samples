@@ -0,0 +1,182 @@
+000100 IDENTIFICATION      DIVISION.
+000200 PROGRAM-ID.         INTFEXT.
+000300 AUTHOR.             DATA PROCESSING.
+000400 INSTALLATION.       LDCHANGE APPLICATIONS.
+000500 DATE-WRITTEN.       2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    DATE        INIT   DESCRIPTION
+001000*    2026-08-09  DPS    ORIGINAL PROGRAM.  NIGHTLY FIXED-FORMAT
+001100*                       INTERFACE EXTRACT OF ENTRY-MASTER RECORDS
+001200*                       UPDATED SINCE THE LAST SUCCESSFUL RUN, FOR
+001300*                       PICKUP BY THE DOWNSTREAM SYSTEM.
+001310*    2026-08-09  DPS    3000-FINALIZE NO LONGER WRITES/CLOSES
+001320*                       INTERFACE-FILE OR REWRITES INTFCTL WHEN
+001330*                       1000-INITIALIZE FAILED TO OPEN ENTRY-MASTER
+001340*                       OR THE INTERFACE FILE ITSELF FAILED TO
+001350*                       OPEN -- A FAILED RUN NO LONGER ADVANCES THE
+001360*                       CONTROL FILE'S WATERMARK.
+001400******************************************************************
+001500 ENVIRONMENT         DIVISION.
+001600 CONFIGURATION       SECTION.
+001700 SOURCE-COMPUTER.    IBM-370.
+001800 OBJECT-COMPUTER.    IBM-370.
+001900 INPUT-OUTPUT        SECTION.
+002000 FILE-CONTROL.
+002100     SELECT  ENTRY-MASTER-FILE  ASSIGN  TO  "ENTRYMS"
+002200             ORGANIZATION   IS  INDEXED
+002300             ACCESS MODE    IS  SEQUENTIAL
+002400             RECORD KEY     IS  EM-KEY
+002500             FILE STATUS    IS  IF-ENTRY-STATUS.
+002600     SELECT  INTERFACE-FILE     ASSIGN  TO  "INTFOUT"
+002700             ORGANIZATION   IS  LINE SEQUENTIAL
+002800             FILE STATUS    IS  IF-INTF-STATUS.
+002900     SELECT  CONTROL-FILE       ASSIGN  TO  "INTFCTL"
+003000             ORGANIZATION   IS  SEQUENTIAL
+003100             FILE STATUS    IS  IF-CTL-STATUS.
+003200******************************************************************
+003300 DATA                DIVISION.
+003400 FILE                SECTION.
+003500 FD  ENTRY-MASTER-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY    "ENTRYREC".
+003800 FD  INTERFACE-FILE
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORDING MODE IS F.
+004100 01  IF-INTERFACE-RECORD     PIC  X(80).
+004200 FD  CONTROL-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY    "INTFCTLREC".
+004500******************************************************************
+004600 WORKING-STORAGE     SECTION.
+004700 77  IF-ENTRY-STATUS          PIC  X(02)     VALUE SPACES.
+004800     88  IF-ENTRY-OK                         VALUE '00'.
+004900     88  IF-ENTRY-EOF                        VALUE '10'.
+005000 77  IF-INTF-STATUS           PIC  X(02)     VALUE SPACES.
+005100     88  IF-INTF-OK                          VALUE '00'.
+005200 77  IF-CTL-STATUS            PIC  X(02)     VALUE SPACES.
+005300     88  IF-CTL-OK                           VALUE '00'.
+005400 77  IF-EOF-SWITCH            PIC  X(01)     VALUE 'N'.
+005500     88  IF-END-OF-FILE                      VALUE 'Y'.
+005550 77  IF-INIT-SWITCH           PIC  X(01)     VALUE 'N'.
+005560     88  IF-INIT-OK                          VALUE 'Y'.
+005600 77  IF-PRIOR-RUN-DATE        PIC  9(08)     VALUE ZERO.
+005700 77  IF-PRIOR-RUN-TIME        PIC  9(08)     VALUE ZERO.
+005800 77  IF-CURRENT-DATE          PIC  9(08)     VALUE ZERO.
+005900 77  IF-CURRENT-TIME          PIC  9(08)     VALUE ZERO.
+006000 77  IF-RECORD-COUNT          PIC  9(07)     COMP     VALUE ZERO.
+006100******************************************************************
+006200*    INTERFACE RECORD LAYOUTS -- DETAIL (TYPE 'D') AND TRAILER
+006300*    (TYPE 'T'), BOTH MOVED TO IF-INTERFACE-RECORD BEFORE WRITE.
+006400******************************************************************
+006500 01  IF-DETAIL-LINE.
+006600     05  IF-D-REC-TYPE        PIC  X(01)     VALUE 'D'.
+006700     05  IF-D-KEY             PIC  X(10).
+006800     05  IF-D-ENTRY2          PIC S9(07)V99.
+006900     05  IF-D-ENTRY3          PIC  9(08).
+007000     05  IF-D-LAST-WINDOW     PIC  X(10).
+007100     05  IF-D-UPDATE-DATE     PIC  9(08).
+007200     05  IF-D-UPDATE-TIME     PIC  9(08).
+007300     05  FILLER               PIC  X(26)     VALUE SPACES.
+007400 01  IF-TRAILER-LINE.
+007500     05  IF-T-REC-TYPE        PIC  X(01)     VALUE 'T'.
+007600     05  IF-T-REC-COUNT       PIC  9(07).
+007700     05  IF-T-RUN-DATE        PIC  9(08).
+007800     05  FILLER               PIC  X(64)     VALUE SPACES.
+007900******************************************************************
+008000 PROCEDURE           DIVISION.
+008100 0000-MAINLINE            SECTION.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008400         UNTIL IF-END-OF-FILE.
+008500     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008600     STOP RUN.
+008700******************************************************************
+008800 1000-INITIALIZE          SECTION.
+008900     ACCEPT IF-CURRENT-DATE FROM DATE YYYYMMDD.
+009000     ACCEPT IF-CURRENT-TIME FROM TIME.
+009100     PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT.
+009200     OPEN INPUT  ENTRY-MASTER-FILE.
+009300     IF NOT IF-ENTRY-OK
+009400         DISPLAY 'INTFEXT: ENTRY-MASTER OPEN FAILED, STATUS='
+009500             IF-ENTRY-STATUS
+009600         MOVE 'Y' TO IF-EOF-SWITCH
+009700         GO TO 1000-EXIT
+009800     END-IF.
+009850     MOVE 'Y' TO IF-INIT-SWITCH.
+009900     OPEN OUTPUT INTERFACE-FILE.
+010000     PERFORM 2100-READ-ENTRY-MASTER THRU 2100-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300******************************************************************
+010400 1100-READ-CONTROL-FILE   SECTION.
+010500     OPEN INPUT CONTROL-FILE.
+010600     IF IF-CTL-OK
+010700         READ CONTROL-FILE
+010800             AT END
+010900                 CONTINUE
+011000             NOT AT END
+011100                 MOVE IC-LAST-RUN-DATE TO IF-PRIOR-RUN-DATE
+011200                 MOVE IC-LAST-RUN-TIME TO IF-PRIOR-RUN-TIME
+011300         END-READ
+011400         CLOSE CONTROL-FILE
+011500     END-IF.
+011600 1100-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900 2000-PROCESS-RECORDS     SECTION.
+012000     IF EM-LAST-UPDATE-DATE > IF-PRIOR-RUN-DATE
+012050         OR (EM-LAST-UPDATE-DATE = IF-PRIOR-RUN-DATE AND
+012100             EM-LAST-UPDATE-TIME > IF-PRIOR-RUN-TIME)
+012200         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+012300     END-IF.
+012400     PERFORM 2100-READ-ENTRY-MASTER THRU 2100-EXIT.
+012500 2000-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800 2100-READ-ENTRY-MASTER   SECTION.
+012900     READ ENTRY-MASTER-FILE NEXT RECORD
+013000         AT END
+013100             MOVE 'Y' TO IF-EOF-SWITCH
+013200     END-READ.
+013300 2100-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600 2200-WRITE-DETAIL        SECTION.
+013700     MOVE EM-KEY              TO IF-D-KEY.
+013800     MOVE EM-ENTRY2           TO IF-D-ENTRY2.
+013900     MOVE EM-ENTRY3           TO IF-D-ENTRY3.
+014000     MOVE EM-LAST-WINDOW      TO IF-D-LAST-WINDOW.
+014100     MOVE EM-LAST-UPDATE-DATE TO IF-D-UPDATE-DATE.
+014200     MOVE EM-LAST-UPDATE-TIME TO IF-D-UPDATE-TIME.
+014300     WRITE IF-INTERFACE-RECORD FROM IF-DETAIL-LINE.
+014400     ADD 1 TO IF-RECORD-COUNT.
+014500 2200-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800 3000-FINALIZE            SECTION.
+014900     MOVE IF-RECORD-COUNT TO IF-T-REC-COUNT.
+015000     MOVE IF-CURRENT-DATE TO IF-T-RUN-DATE.
+015050     IF IF-INIT-OK AND IF-INTF-OK
+015100         WRITE IF-INTERFACE-RECORD FROM IF-TRAILER-LINE
+015150         CLOSE INTERFACE-FILE
+015160     END-IF.
+015200     IF IF-ENTRY-OK OR IF-ENTRY-EOF
+015300         CLOSE ENTRY-MASTER-FILE
+015400     END-IF.
+015450     IF IF-INIT-OK
+015600         PERFORM 3100-WRITE-CONTROL-FILE THRU 3100-EXIT
+015650     END-IF.
+015700 3000-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000 3100-WRITE-CONTROL-FILE  SECTION.
+016100     MOVE IF-CURRENT-DATE TO IC-LAST-RUN-DATE.
+016200     MOVE IF-CURRENT-TIME TO IC-LAST-RUN-TIME.
+016300     OPEN OUTPUT CONTROL-FILE.
+016400     WRITE INTF-CONTROL-RECORD.
+016500     CLOSE CONTROL-FILE.
+016600 3100-EXIT.
+016700     EXIT.
+016800******************************************************************
