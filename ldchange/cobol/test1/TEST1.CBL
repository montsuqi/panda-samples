@@ -2,8 +2,32 @@
        PROGRAM-ID.         TEST1.
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ENTRY-MASTER-FILE  ASSIGN  TO  "ENTRYMS"
+                   ORGANIZATION   IS  INDEXED
+                   ACCESS MODE    IS  DYNAMIC
+                   RECORD KEY     IS  EM-KEY
+                   FILE STATUS    IS  T1-ENTRY-STATUS.
+           SELECT  AUDIT-LOG-FILE     ASSIGN  TO  "AUDITLOG"
+                   ORGANIZATION   IS  SEQUENTIAL
+                   FILE STATUS    IS  T1-AUDIT-STATUS.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ENTRY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY    "ENTRYREC".
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY    "AUDITREC".
        WORKING-STORAGE     SECTION.
+       77  T1-ENTRY-STATUS         PIC  X(02)     VALUE SPACES.
+           88  T1-ENTRY-OK                        VALUE '00'.
+       77  T1-AUDIT-STATUS         PIC  X(02)     VALUE SPACES.
+           88  T1-AUDIT-OK                        VALUE '00'.
+       77  T1-AUDIT-BEFORE1        PIC  X(10)     VALUE SPACES.
+       77  T1-AUDIT-BEFORE2        PIC  S9(07)V99 VALUE ZERO.
+       77  T1-AUDIT-BEFORE3        PIC  9(08)     VALUE ZERO.
        LINKAGE             SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -21,47 +45,277 @@
            DISPLAY 'MCP-WINDOW:' MCP-WINDOW.
            DISPLAY 'MCP-WIDGET:' MCP-WIDGET.
            DISPLAY 'MCP-EVENT:' MCP-EVENT.
+           PERFORM 050-OPEN-FILES.
+           MOVE LINKAREA-ENTRY1 TO T1-AUDIT-BEFORE1.
+           MOVE SPAAREA-ENTRY2 TO T1-AUDIT-BEFORE2.
+           MOVE SPAAREA-ENTRY3 TO T1-AUDIT-BEFORE3.
            EVALUATE MCP-STATUS ALSO MCP-WIDGET
              WHEN 'LINK' ALSO ANY
                PERFORM 100-INIT
+             WHEN 'INQY' ALSO ANY
+               PERFORM 150-INQUIRY
              WHEN 'PUTG' ALSO 'button1'
                PERFORM 200-CHANGE-WINDOW
              WHEN 'PUTG' ALSO 'button2'
                PERFORM 300-CHANGE-LD
+             WHEN 'PUTG' ALSO 'back'
+               PERFORM 500-BACK
+             WHEN 'PUTG' ALSO 'delete'
+               PERFORM 600-DELETE-ENTRY
              WHEN 'PUTG' ALSO ANY
                PERFORM 400-UPDATE-ENTRY
            END-EVALUATE.
+           PERFORM 700-WRITE-AUDIT.
+           PERFORM 950-CLOSE-FILES.
            EXIT    PROGRAM.
+      **************************************************************************
+       050-OPEN-FILES           SECTION.
+           OPEN I-O ENTRY-MASTER-FILE.
+           IF NOT T1-ENTRY-OK
+               CLOSE  ENTRY-MASTER-FILE
+               OPEN OUTPUT ENTRY-MASTER-FILE
+               CLOSE  ENTRY-MASTER-FILE
+               OPEN I-O ENTRY-MASTER-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT T1-AUDIT-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE  AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+      **************************************************************************
+       700-WRITE-AUDIT           SECTION.
+           ACCEPT AU-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-LOG-TIME FROM TIME.
+           MOVE MCP-WINDOW TO AU-WINDOW.
+           MOVE MCP-EVENT TO AU-EVENT.
+           MOVE MCP-WIDGET TO AU-WIDGET.
+           MOVE T1-AUDIT-BEFORE1 TO AU-BEFORE-ENTRY1.
+           MOVE T1-AUDIT-BEFORE2 TO AU-BEFORE-ENTRY2.
+           MOVE T1-AUDIT-BEFORE3 TO AU-BEFORE-ENTRY3.
+           MOVE LINKAREA-ENTRY1 TO AU-AFTER-ENTRY1.
+           MOVE SPAAREA-ENTRY2 TO AU-AFTER-ENTRY2.
+           MOVE SPAAREA-ENTRY3 TO AU-AFTER-ENTRY3.
+           WRITE AUDIT-RECORD.
       **************************************************************************
        100-INIT                SECTION.
            DISPLAY '----INIT'.
            INITIALIZE SCRAREA.
            MOVE 'NEW' TO MCP-PUTTYPE.
            MOVE 'test1' TO MCP-WINDOW.
-           MOVE LINKAREA TO ENTRY1 OF TEST1.
-           MOVE SPAAREA TO ENTRY2 OF TEST1.
+           MOVE 'U' TO SCR-T1-MODE.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
+           MOVE LINKAREA-ENTRY1 TO EM-KEY.
+           IF EM-KEY = SPACES
+               MOVE LINKAREA-ENTRY1 TO ENTRY1 OF TEST1
+               MOVE SPAAREA-ENTRY2 TO ENTRY2 OF TEST1
+               MOVE SPAAREA-ENTRY3 TO ENTRY3 OF TEST1
+               MOVE ZERO TO SCR-T1-VERSION
+               MOVE SPACES TO SCR-T1-ORIG-KEY
+           ELSE
+               READ ENTRY-MASTER-FILE
+                   INVALID KEY
+                       MOVE LINKAREA-ENTRY1 TO ENTRY1 OF TEST1
+                       MOVE SPAAREA-ENTRY2 TO ENTRY2 OF TEST1
+                       MOVE SPAAREA-ENTRY3 TO ENTRY3 OF TEST1
+                       MOVE ZERO TO SCR-T1-VERSION
+                       MOVE SPACES TO SCR-T1-ORIG-KEY
+                   NOT INVALID KEY
+                       MOVE EM-KEY TO ENTRY1 OF TEST1
+                       MOVE EM-ENTRY2 TO ENTRY2 OF TEST1
+                       MOVE EM-ENTRY3 TO ENTRY3 OF TEST1
+                       MOVE EM-VERSION TO SCR-T1-VERSION
+                       MOVE EM-KEY TO SCR-T1-ORIG-KEY
+               END-READ
+           END-IF.
+           MOVE ENTRY1 OF TEST1 TO LINKAREA-ENTRY1.
+           MOVE ENTRY2 OF TEST1 TO SPAAREA-ENTRY2.
+           MOVE ENTRY3 OF TEST1 TO SPAAREA-ENTRY3.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       150-INQUIRY             SECTION.
+           DISPLAY '----INQUIRY TEST1'.
+           INITIALIZE SCRAREA.
+           MOVE 'NEW' TO MCP-PUTTYPE.
+           MOVE 'test1' TO MCP-WINDOW.
+           MOVE 'I' TO SCR-T1-MODE.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
+           MOVE LINKAREA-ENTRY1 TO EM-KEY.
+           READ ENTRY-MASTER-FILE
+               INVALID KEY
+                   MOVE LINKAREA-ENTRY1 TO ENTRY1 OF TEST1
+                   MOVE ZERO TO SCR-T1-VERSION
+                   MOVE SPACES TO SCR-T1-ORIG-KEY
+                   MOVE 'RECORD NOT FOUND' TO SCR-ERROR-MSG
+               NOT INVALID KEY
+                   MOVE EM-KEY TO ENTRY1 OF TEST1
+                   MOVE EM-ENTRY2 TO ENTRY2 OF TEST1
+                   MOVE EM-ENTRY3 TO ENTRY3 OF TEST1
+                   MOVE EM-VERSION TO SCR-T1-VERSION
+                   MOVE EM-KEY TO SCR-T1-ORIG-KEY
+           END-READ.
+           MOVE ENTRY1 OF TEST1 TO LINKAREA-ENTRY1.
+           MOVE ENTRY2 OF TEST1 TO SPAAREA-ENTRY2.
+           MOVE ENTRY3 OF TEST1 TO SPAAREA-ENTRY3.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        200-CHANGE-WINDOW       SECTION.
            DISPLAY '----CHANGE-WINDOW TEST1'.
-           MOVE LINKAREA TO ENTRY1 OF TEST2.
-           MOVE SPAAREA TO ENTRY2 OF TEST2.
+           MOVE LINKAREA-ENTRY1 TO ENTRY1 OF TEST2.
+           MOVE SPAAREA-ENTRY2 TO ENTRY2 OF TEST2.
+           MOVE SPAAREA-ENTRY3 TO ENTRY3 OF TEST2.
            MOVE 'NEW' TO MCP-PUTTYPE.
            MOVE 'test2' TO MCP-WINDOW.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        300-CHANGE-LD             SECTION.
            DISPLAY '----CHANGE-LD TEST1'.
            MOVE 'NEW' TO MCP-PUTTYPE.
            MOVE 'test3' TO MCP-WINDOW.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       500-BACK                  SECTION.
+           DISPLAY '----BACK TO TEST1'.
+           MOVE LINKAREA-ENTRY1 TO ENTRY1 OF TEST1.
+           MOVE SPAAREA-ENTRY2 TO ENTRY2 OF TEST1.
+           MOVE SPAAREA-ENTRY3 TO ENTRY3 OF TEST1.
+           MOVE 'NEW' TO MCP-PUTTYPE.
+           MOVE 'test1' TO MCP-WINDOW.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        400-UPDATE-ENTRY          SECTION.
            DISPLAY '----UPDATE-ENTRY TEST1'.
            DISPLAY 'TEXT1:' ENTRY1 OF TEST1.
            DISPLAY 'TEXT2:' ENTRY2 OF TEST1.
-           MOVE ENTRY1 OF TEST1 TO LINKAREA.
-           MOVE ENTRY2 OF TEST1 TO SPAAREA.
+           IF SCR-T1-INQUIRY-MODE
+               MOVE 'RECORD IS IN INQUIRY MODE - NOT UPDATABLE'
+                   TO SCR-ERROR-MSG
+               MOVE 'test1' TO MCP-WINDOW
+               PERFORM 900-PUT-WINDOW
+           ELSE
+               PERFORM 350-EDIT-ENTRY
+               IF SCR-ERROR-MSG NOT = SPACES
+                   MOVE 'test1' TO MCP-WINDOW
+                   MOVE SPACES TO SCR-T1-CONFIRM-DEL
+                   PERFORM 900-PUT-WINDOW
+               ELSE
+                   PERFORM 800-SAVE-ENTRY
+                   IF SCR-ERROR-MSG NOT = SPACES
+                       MOVE 'test1' TO MCP-WINDOW
+                       MOVE SPACES TO SCR-T1-CONFIRM-DEL
+                   ELSE
+                       MOVE ENTRY1 OF TEST1 TO LINKAREA-ENTRY1
+                       MOVE ENTRY2 OF TEST1 TO SPAAREA-ENTRY2
+                       MOVE ENTRY3 OF TEST1 TO SPAAREA-ENTRY3
+                   END-IF
+                   PERFORM 900-PUT-WINDOW
+               END-IF
+           END-IF.
+      **************************************************************************
+       350-EDIT-ENTRY            SECTION.
+           MOVE SPACES TO SCR-ERROR-MSG.
+           EVALUATE TRUE
+               WHEN ENTRY1 OF TEST1 = SPACES
+                   MOVE 'CUSTOMER CODE IS REQUIRED' TO SCR-ERROR-MSG
+               WHEN ENTRY2 OF TEST1 NOT NUMERIC
+                   MOVE 'TRANSACTION AMOUNT MUST BE NUMERIC'
+                       TO SCR-ERROR-MSG
+               WHEN ENTRY2 OF TEST1 NOT > ZERO
+                   MOVE 'TRANSACTION AMOUNT MUST BE GREATER THAN ZERO'
+                       TO SCR-ERROR-MSG
+               WHEN ENTRY3 OF TEST1 NOT NUMERIC
+                   MOVE 'TRANSACTION DATE MUST BE NUMERIC'
+                       TO SCR-ERROR-MSG
+               WHEN ENTRY3 OF TEST1 = ZERO
+                   MOVE 'TRANSACTION DATE IS REQUIRED'
+                       TO SCR-ERROR-MSG
+           END-EVALUATE.
+      **************************************************************************
+       800-SAVE-ENTRY            SECTION.
+           IF SCR-T1-ORIG-KEY NOT = SPACES
+               AND ENTRY1 OF TEST1 NOT = SCR-T1-ORIG-KEY
+               MOVE 'CUSTOMER CODE CANNOT BE CHANGED - RELOAD TO RE-KEY'
+                   TO SCR-ERROR-MSG
+           ELSE
+           MOVE ENTRY1 OF TEST1 TO EM-KEY
+           READ ENTRY-MASTER-FILE
+               INVALID KEY
+                   MOVE ENTRY1 OF TEST1 TO EM-KEY
+                   MOVE 1 TO EM-VERSION
+                   PERFORM 810-SET-ENTRY-FIELDS
+                   WRITE ENTRY-RECORD
+               NOT INVALID KEY
+                   IF EM-VERSION NOT = SCR-T1-VERSION
+                       MOVE 'RECORD CHANGED BY ANOTHER USER - RELOAD'
+                           TO SCR-ERROR-MSG
+                   ELSE
+                       ADD 1 TO EM-VERSION
+                       PERFORM 810-SET-ENTRY-FIELDS
+                       REWRITE ENTRY-RECORD
+                   END-IF
+           END-READ
+           END-IF.
+      **************************************************************************
+       810-SET-ENTRY-FIELDS      SECTION.
+           MOVE ENTRY2 OF TEST1 TO EM-ENTRY2.
+           MOVE ENTRY3 OF TEST1 TO EM-ENTRY3.
+           MOVE MCP-WINDOW TO EM-LAST-WINDOW.
+           ACCEPT EM-LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+           ACCEPT EM-LAST-UPDATE-TIME FROM TIME.
+           MOVE EM-VERSION TO SCR-T1-VERSION.
+           MOVE ENTRY1 OF TEST1 TO SCR-T1-ORIG-KEY.
+           MOVE SPACES TO SCR-T1-CONFIRM-DEL.
+      **************************************************************************
+       600-DELETE-ENTRY          SECTION.
+           DISPLAY '----DELETE-ENTRY TEST1'.
+           IF SCR-T1-INQUIRY-MODE
+               MOVE 'RECORD IS IN INQUIRY MODE - NOT DELETABLE'
+                   TO SCR-ERROR-MSG
+           ELSE
+               IF SCR-T1-ORIG-KEY NOT = SPACES
+                   AND ENTRY1 OF TEST1 NOT = SCR-T1-ORIG-KEY
+                   MOVE 'CUSTOMER CODE CHANGED - RELOAD BEFORE DELETE'
+                       TO SCR-ERROR-MSG
+                   MOVE SPACES TO SCR-T1-CONFIRM-DEL
+               ELSE
+               IF SCR-T1-DEL-PENDING
+               MOVE ENTRY1 OF TEST1 TO EM-KEY
+               READ ENTRY-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'RECORD NOT FOUND - NOTHING TO DELETE'
+                           TO SCR-ERROR-MSG
+                       MOVE SPACES TO SCR-T1-CONFIRM-DEL
+                   NOT INVALID KEY
+                       IF EM-VERSION NOT = SCR-T1-VERSION
+                       MOVE 'RECORD CHANGED BY ANOTHER USER - RELOAD'
+                           TO SCR-ERROR-MSG
+                       MOVE SPACES TO SCR-T1-CONFIRM-DEL
+                       ELSE
+                       DELETE ENTRY-MASTER-FILE
+                           INVALID KEY
+                           MOVE 'RECORD NOT FOUND - NOTHING TO DELETE'
+                               TO SCR-ERROR-MSG
+                           NOT INVALID KEY
+                               INITIALIZE SCRAREA
+                               MOVE 'U' TO SCR-T1-MODE
+                               MOVE 'RECORD DELETED' TO SCR-ERROR-MSG
+                       END-DELETE
+                       END-IF
+               END-READ
+               ELSE
+                   MOVE 'Y' TO SCR-T1-CONFIRM-DEL
+                   MOVE 'PRESS DELETE AGAIN TO CONFIRM REMOVAL'
+                       TO SCR-ERROR-MSG
+               END-IF
+               END-IF
+           END-IF.
+           MOVE ENTRY1 OF TEST1 TO LINKAREA-ENTRY1.
+           MOVE ENTRY2 OF TEST1 TO SPAAREA-ENTRY2.
+           MOVE ENTRY3 OF TEST1 TO SPAAREA-ENTRY3.
+           MOVE 'test1' TO MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        900-PUT-WINDOW          SECTION.
@@ -69,3 +323,7 @@
            CALL   'MONFUNC'     USING
                 MCPAREA.
       **************************************************************************
+       950-CLOSE-FILES          SECTION.
+           CLOSE ENTRY-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+      **************************************************************************
