@@ -0,0 +1,306 @@
+000100 IDENTIFICATION      DIVISION.
+000200 PROGRAM-ID.         EODRPT.
+000300 AUTHOR.             DATA PROCESSING.
+000400 INSTALLATION.       LDCHANGE APPLICATIONS.
+000500 DATE-WRITTEN.       2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    DATE        INIT   DESCRIPTION
+001000*    2026-08-09  DPS    ORIGINAL PROGRAM.  END-OF-DAY RECONCILIA-
+001100*                       TION REPORT OFF THE ENTRY-MASTER FILE
+001200*                       MAINTAINED BY TEST1.
+001210*    2026-08-09  DPS    ADDED CHECKPOINT/RESTART VIA EODRST SO A
+001220*                       LARGE-VOLUME RUN CAN RESUME AFTER AN ABEND
+001230*                       INSTEAD OF REREADING ENTRY-MASTER FROM THE
+001240*                       TOP.
+001250*    2026-08-09  DPS    CHECKPOINTING LEFT ON ITS ORIGINAL
+001260*                       EO-CHECKPOINT-INTERVAL CADENCE (FLUSHING
+001270*                       THE REPORT EVERY DETAIL LINE WAS FAR TOO
+001280*                       EXPENSIVE ON A LARGE-VOLUME RUN); A
+001281*                       RESTART NOW REBUILDS EOD-REPORT-FILE DOWN
+001282*                       TO THE LAST CHECKPOINTED RECORD COUNT
+001283*                       BEFORE RESUMING, SO LINES WRITTEN AFTER
+001284*                       THE LAST CHECKPOINT BUT BEFORE AN ABEND
+001285*                       ARE DISCARDED INSTEAD OF DUPLICATED. ALSO:
+001286*                       3000-FINALIZE NO LONGER TOUCHES THE REPORT
+001287*                       OR EODRST WHEN 1000-INITIALIZE FAILED TO
+001288*                       OPEN ENTRY-MASTER, AND EO-T-TOTAL IS WIDE
+001289*                       ENOUGH TO PRINT THE FULL S9(11) CONTROL
+001290*                       TOTAL WITHOUT TRUNCATION.
+001291*    2026-08-09  DPS    1000-INITIALIZE NOW ABANDONS A RESTART
+001292*                       WHEN 1200-TRUNCATE-REPORT CANNOT REOPEN
+001293*                       EOD-REPORT-FILE, INSTEAD OF RESUMING
+001294*                       AGAINST THE UNTRUNCATED FILE.
+001300******************************************************************
+001400 ENVIRONMENT         DIVISION.
+001500 CONFIGURATION       SECTION.
+001600 SOURCE-COMPUTER.    IBM-370.
+001700 OBJECT-COMPUTER.    IBM-370.
+001800 INPUT-OUTPUT        SECTION.
+001900 FILE-CONTROL.
+002000     SELECT  ENTRY-MASTER-FILE  ASSIGN  TO  "ENTRYMS"
+002100             ORGANIZATION   IS  INDEXED
+002200             ACCESS MODE    IS  DYNAMIC
+002300             RECORD KEY     IS  EM-KEY
+002400             FILE STATUS    IS  EO-ENTRY-STATUS.
+002500     SELECT  EOD-REPORT-FILE    ASSIGN  TO  "EODRPT"
+002600             ORGANIZATION   IS  LINE SEQUENTIAL
+002700             FILE STATUS    IS  EO-REPORT-STATUS.
+002750     SELECT  RESTART-FILE       ASSIGN  TO  "EODRST"
+002760             ORGANIZATION   IS  SEQUENTIAL
+002770             FILE STATUS    IS  EO-RESTART-STATUS.
+002780     SELECT  EOD-REPORT-REBUILD ASSIGN  TO  "EODRPTW"
+002790             ORGANIZATION   IS  LINE SEQUENTIAL
+002795             FILE STATUS    IS  EO-REBUILD-STATUS.
+002800******************************************************************
+002900 DATA                DIVISION.
+003000 FILE                SECTION.
+003100 FD  ENTRY-MASTER-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY    "ENTRYREC".
+003400 FD  EOD-REPORT-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORDING MODE IS F.
+003700 01  EO-REPORT-RECORD        PIC  X(80).
+003750 FD  RESTART-FILE
+003760     LABEL RECORDS ARE STANDARD.
+003770     COPY    "RESTARTREC".
+003780 FD  EOD-REPORT-REBUILD
+003790     LABEL RECORDS ARE STANDARD
+003795     RECORDING MODE IS F.
+003797 01  EO-REBUILD-RECORD       PIC  X(80).
+003800******************************************************************
+003900 WORKING-STORAGE     SECTION.
+004000 77  EO-ENTRY-STATUS          PIC  X(02)     VALUE SPACES.
+004100     88  EO-ENTRY-OK                         VALUE '00'.
+004200     88  EO-ENTRY-EOF                        VALUE '10'.
+004300 77  EO-REPORT-STATUS         PIC  X(02)     VALUE SPACES.
+004400     88  EO-REPORT-OK                        VALUE '00'.
+004450 77  EO-RESTART-STATUS        PIC  X(02)     VALUE SPACES.
+004460     88  EO-RESTART-OK                       VALUE '00'.
+004470 77  EO-REBUILD-STATUS        PIC  X(02)     VALUE SPACES.
+004480     88  EO-REBUILD-OK                       VALUE '00'.
+004500 77  EO-EOF-SWITCH            PIC  X(01)     VALUE 'N'.
+004600     88  EO-END-OF-FILE                      VALUE 'Y'.
+004610 77  EO-INIT-SWITCH           PIC  X(01)     VALUE 'N'.
+004620     88  EO-INIT-OK                          VALUE 'Y'.
+004630 77  EO-COPY-EOF-SWITCH       PIC  X(01)     VALUE 'N'.
+004640     88  EO-COPY-EOF                         VALUE 'Y'.
+004645 77  EO-TRUNCATE-SWITCH       PIC  X(01)     VALUE 'Y'.
+004647     88  EO-TRUNCATE-OK                      VALUE 'Y'.
+004650 77  EO-RESTARTED-SWITCH      PIC  X(01)     VALUE 'N'.
+004660     88  EO-IS-RESTART                       VALUE 'Y'.
+004700 77  EO-RECORD-COUNT          PIC  9(07)     COMP     VALUE ZERO.
+004800 77  EO-CONTROL-TOTAL         PIC S9(11)V99  COMP-3   VALUE ZERO.
+004850 77  EO-RESTART-KEY           PIC  X(10)     VALUE SPACES.
+004860 77  EO-CHECKPOINT-INTERVAL   PIC  9(05)     COMP     VALUE 100.
+004870 77  EO-CHECKPOINT-COUNTER    PIC  9(05)     COMP     VALUE ZERO.
+004880 77  EO-KEEP-LINE-COUNT       PIC  9(07)     COMP     VALUE ZERO.
+004890 77  EO-COPY-LINE-COUNT       PIC  9(07)     COMP     VALUE ZERO.
+004895 77  EO-REPORT-FILE-NAME      PIC  X(20)     VALUE 'EODRPT'.
+004896 77  EO-REBUILD-FILE-NAME     PIC  X(20)     VALUE 'EODRPTW'.
+004900******************************************************************
+005000*    REPORT LINES
+005100******************************************************************
+005200 01  EO-HEADING-1             PIC  X(80)     VALUE
+005300     'LDCHANGE END-OF-DAY ENTRY-MASTER RECONCILIATION REPORT'.
+005400 01  EO-HEADING-2             PIC  X(80)     VALUE
+005500     'KEY         AMOUNT          TXN DATE  LAST WINDOW  LAST UPD
+005600-    ' DATE  LAST UPD TIME'.
+005700 01  EO-HEADING-3             PIC  X(80)     VALUE ALL '-'.
+005800 01  EO-DETAIL-LINE.
+005900     05  FILLER               PIC  X(02)     VALUE SPACES.
+006000     05  EO-D-KEY             PIC  X(10).
+006100     05  FILLER               PIC  X(02)     VALUE SPACES.
+006200     05  EO-D-ENTRY2          PIC  ---,---,--9.99.
+006300     05  FILLER               PIC  X(02)     VALUE SPACES.
+006400     05  EO-D-TXN-DATE        PIC  9(08).
+006500     05  FILLER               PIC  X(02)     VALUE SPACES.
+006600     05  EO-D-WINDOW          PIC  X(10).
+006700     05  FILLER               PIC  X(02)     VALUE SPACES.
+006800     05  EO-D-DATE            PIC  9(08).
+006900     05  FILLER               PIC  X(02)     VALUE SPACES.
+007000     05  EO-D-TIME            PIC  9(08).
+007010     05  FILLER               PIC  X(10)     VALUE SPACES.
+007100 01  EO-TOTAL-LINE.
+007200     05  FILLER               PIC  X(02)     VALUE SPACES.
+007300     05  FILLER               PIC  X(18)     VALUE
+007400         'RECORDS PROCESSED:'.
+007500     05  EO-T-COUNT           PIC  ZZZ,ZZ9.
+007600     05  FILLER               PIC  X(05)     VALUE SPACES.
+007700     05  FILLER               PIC  X(14)     VALUE
+007800         'CONTROL TOTAL:'.
+007900     05  EO-T-TOTAL           PIC  ZZ,ZZZ,ZZZ,ZZZ.99-.
+008000     05  FILLER               PIC  X(16)     VALUE SPACES.
+008100******************************************************************
+008200 PROCEDURE           DIVISION.
+008300 0000-MAINLINE            SECTION.
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008500     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008600         UNTIL EO-END-OF-FILE.
+008700     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008800     STOP RUN.
+008900******************************************************************
+009000 1000-INITIALIZE          SECTION.
+009100     PERFORM 1100-READ-RESTART-FILE THRU 1100-EXIT.
+009200     OPEN INPUT  ENTRY-MASTER-FILE.
+009300     IF NOT EO-ENTRY-OK
+009400         DISPLAY 'EODRPT: ENTRY-MASTER OPEN FAILED, STATUS='
+009500             EO-ENTRY-STATUS
+009600         MOVE 'Y' TO EO-EOF-SWITCH
+009700         GO TO 1000-EXIT
+009800     END-IF.
+009850     MOVE 'Y' TO EO-INIT-SWITCH.
+009900     IF EO-IS-RESTART
+009950         PERFORM 1200-TRUNCATE-REPORT THRU 1200-EXIT
+009960         IF NOT EO-TRUNCATE-OK
+009970             MOVE 'N' TO EO-INIT-SWITCH
+009980             MOVE 'Y' TO EO-EOF-SWITCH
+009990             GO TO 1000-EXIT
+009995         END-IF
+010000         MOVE EO-RESTART-KEY TO EM-KEY
+010100         START ENTRY-MASTER-FILE KEY IS GREATER THAN EM-KEY
+010200             INVALID KEY
+010300                 MOVE 'Y' TO EO-EOF-SWITCH
+010400         END-START
+010500         OPEN EXTEND EOD-REPORT-FILE
+010600         DISPLAY 'EODRPT: RESUMING AFTER KEY ' EO-RESTART-KEY
+010700     ELSE
+010800         OPEN OUTPUT EOD-REPORT-FILE
+010900         WRITE EO-REPORT-RECORD FROM EO-HEADING-1
+011000         WRITE EO-REPORT-RECORD FROM EO-HEADING-2
+011100         WRITE EO-REPORT-RECORD FROM EO-HEADING-3
+011200     END-IF.
+011300     IF NOT EO-END-OF-FILE
+011400         PERFORM 2100-READ-ENTRY-MASTER THRU 2100-EXIT
+011500     END-IF.
+011600 1000-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900 1100-READ-RESTART-FILE   SECTION.
+012000     OPEN INPUT RESTART-FILE.
+012100     IF EO-RESTART-OK
+012200         READ RESTART-FILE
+012300             AT END
+012400                 CONTINUE
+012500             NOT AT END
+012600                 IF RS-LAST-KEY NOT = SPACES
+012700                     MOVE RS-LAST-KEY      TO EO-RESTART-KEY
+012800                     MOVE RS-RECORD-COUNT  TO EO-RECORD-COUNT
+012900                     MOVE RS-CONTROL-TOTAL TO EO-CONTROL-TOTAL
+013000                     MOVE 'Y' TO EO-RESTARTED-SWITCH
+013100                 END-IF
+013200         END-READ
+013300         CLOSE RESTART-FILE
+013400     END-IF.
+013500 1100-EXIT.
+013600     EXIT.
+013700******************************************************************
+013710 1200-TRUNCATE-REPORT     SECTION.
+013715     MOVE 'Y' TO EO-TRUNCATE-SWITCH.
+013720     COMPUTE EO-KEEP-LINE-COUNT = 3 + EO-RECORD-COUNT.
+013730     MOVE ZERO TO EO-COPY-LINE-COUNT.
+013740     MOVE 'N'  TO EO-COPY-EOF-SWITCH.
+013750     OPEN INPUT EOD-REPORT-FILE.
+013760     IF NOT EO-REPORT-OK
+013770         DISPLAY 'EODRPT: REPORT REOPEN FOR TRUNCATE FAILED='
+013780             EO-REPORT-STATUS
+013785         MOVE 'N' TO EO-TRUNCATE-SWITCH
+013790         GO TO 1200-EXIT
+013800     END-IF.
+013810     OPEN OUTPUT EOD-REPORT-REBUILD.
+013820     PERFORM 1210-COPY-REPORT-LINE THRU 1210-EXIT
+013830         UNTIL EO-COPY-EOF
+013840         OR EO-COPY-LINE-COUNT NOT LESS THAN EO-KEEP-LINE-COUNT.
+013850     CLOSE EOD-REPORT-REBUILD.
+013860     CLOSE EOD-REPORT-FILE.
+013870     CALL 'CBL_DELETE_FILE' USING EO-REPORT-FILE-NAME.
+013880     CALL 'CBL_RENAME_FILE' USING EO-REBUILD-FILE-NAME
+013890                                  EO-REPORT-FILE-NAME.
+013895     DISPLAY 'EODRPT: REPORT TRUNCATED TO ' EO-KEEP-LINE-COUNT
+013896         ' LINES BEFORE RESUMING'.
+013897 1200-EXIT.
+013898     EXIT.
+013899******************************************************************
+013900 1210-COPY-REPORT-LINE    SECTION.
+013910     READ EOD-REPORT-FILE
+013920         AT END
+013930             MOVE 'Y' TO EO-COPY-EOF-SWITCH
+013940         NOT AT END
+013950             MOVE EO-REPORT-RECORD TO EO-REBUILD-RECORD
+013960             WRITE EO-REBUILD-RECORD
+013970             ADD 1 TO EO-COPY-LINE-COUNT
+013980     END-READ.
+013990 1210-EXIT.
+013995     EXIT.
+013999******************************************************************
+014000 2000-PROCESS-RECORDS     SECTION.
+014010     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+014020     ADD 1 TO EO-RECORD-COUNT.
+014030     ADD EM-ENTRY2 TO EO-CONTROL-TOTAL.
+014040     ADD 1 TO EO-CHECKPOINT-COUNTER.
+014050     IF EO-CHECKPOINT-COUNTER NOT LESS THAN EO-CHECKPOINT-INTERVAL
+014060         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+014070     END-IF.
+014080     PERFORM 2100-READ-ENTRY-MASTER THRU 2100-EXIT.
+014700 2000-EXIT.
+014800     EXIT.
+014900******************************************************************
+015000 2100-READ-ENTRY-MASTER   SECTION.
+015100     READ ENTRY-MASTER-FILE NEXT RECORD
+015200         AT END
+015300             MOVE 'Y' TO EO-EOF-SWITCH
+015400     END-READ.
+015500 2100-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800 2200-WRITE-DETAIL        SECTION.
+015900     MOVE EM-KEY              TO EO-D-KEY.
+016000     MOVE EM-ENTRY2           TO EO-D-ENTRY2.
+016100     MOVE EM-ENTRY3           TO EO-D-TXN-DATE.
+016200     MOVE EM-LAST-WINDOW      TO EO-D-WINDOW.
+016300     MOVE EM-LAST-UPDATE-DATE TO EO-D-DATE.
+016400     MOVE EM-LAST-UPDATE-TIME TO EO-D-TIME.
+016500     WRITE EO-REPORT-RECORD FROM EO-DETAIL-LINE.
+016600 2200-EXIT.
+016700     EXIT.
+016800******************************************************************
+016900 2300-WRITE-CHECKPOINT    SECTION.
+017000     MOVE EM-KEY           TO RS-LAST-KEY.
+017100     MOVE EO-RECORD-COUNT  TO RS-RECORD-COUNT.
+017200     MOVE EO-CONTROL-TOTAL TO RS-CONTROL-TOTAL.
+017300     OPEN OUTPUT RESTART-FILE.
+017400     WRITE RESTART-RECORD.
+017500     CLOSE RESTART-FILE.
+017600     MOVE ZERO TO EO-CHECKPOINT-COUNTER.
+017700 2300-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000 3000-FINALIZE            SECTION.
+018100     MOVE EO-RECORD-COUNT  TO EO-T-COUNT.
+018200     MOVE EO-CONTROL-TOTAL TO EO-T-TOTAL.
+018250     IF EO-INIT-OK AND EO-REPORT-OK
+018300         WRITE EO-REPORT-RECORD FROM EO-HEADING-3
+018400         WRITE EO-REPORT-RECORD FROM EO-TOTAL-LINE
+018450         CLOSE EOD-REPORT-FILE
+018460     END-IF.
+018500     IF EO-ENTRY-OK OR EO-ENTRY-EOF
+018600         CLOSE ENTRY-MASTER-FILE
+018700     END-IF.
+018750     IF EO-INIT-OK
+018900         PERFORM 2400-CLEAR-CHECKPOINT THRU 2400-EXIT
+018950     END-IF.
+019000 3000-EXIT.
+019100     EXIT.
+019200******************************************************************
+019300 2400-CLEAR-CHECKPOINT    SECTION.
+019400     MOVE SPACES TO RS-LAST-KEY.
+019500     MOVE ZERO   TO RS-RECORD-COUNT.
+019600     MOVE ZERO   TO RS-CONTROL-TOTAL.
+019700     OPEN OUTPUT RESTART-FILE.
+019800     WRITE RESTART-RECORD.
+019900     CLOSE RESTART-FILE.
+020000 2400-EXIT.
+020100     EXIT.
+020200******************************************************************
